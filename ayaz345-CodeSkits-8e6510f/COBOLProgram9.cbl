@@ -1,28 +1,436 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Program9.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-DATE-STR PIC X(8).
-01 WS-FORMATTED-DATE-STR PIC X(10).
-01 WS-DATE.
-   02 WS-YEAR      PIC 9(4).
-   02 WS-MONTH     PIC 9(2) COMP-X.
-   02 WS-DAY       PIC 9(2) COMP-X.
-
-PROCEDURE DIVISION.
-MAIN-PARAGRAPH.
-    ACCEPT WS-DATE FROM DATE
-
-    MOVE WS-DATE TO WS-DATE-STR.
-    
-    UNSTRING WS-DATE-STR
-        INTO WS-YEAR WS-MONTH WS-DAY
-    DELIMITED BY ALL SPACES.
-
-    STRING WS-YEAR '/' WS-MONTH '/' WS-DAY
-    INTO WS-FORMATTED-DATE-STR.
-
-    DISPLAY "Current Date: " WS-FORMATTED-DATE-STR.  
-    STOP RUN.
+      *================================================================
+      * PROGRAM-ID. PROGRAM9
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    Program9.
+       AUTHOR.        T. HARLOW.
+       INSTALLATION.  DATA PROCESSING - REPORT SERVICES.
+       DATE-WRITTEN.  02/11/2019.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  --------------------------------------------
+      * 02/11/2019 TH    ORIGINAL PROGRAM - DISPLAYS SYSTEM DATE AS
+      *                  YYYY/MM/DD.
+      * 08/09/2026 TH    ACCEPT NOW PULLS THE FULL 4-DIGIT CENTURY
+      *                  DIRECTLY (ACCEPT FROM DATE YYYYMMDD) INSTEAD
+      *                  OF UNSTRINGING A 6-DIGIT SYSTEM DATE INTO AN
+      *                  8-DIGIT LAYOUT.  ADDED CALENDAR VALIDATION OF
+      *                  WS-MONTH AND WS-DAY AHEAD OF THE STRING THAT
+      *                  BUILDS WS-FORMATTED-DATE-STR.
+      * 08/09/2026 TH    ADDED DAY-OF-WEEK AND FISCAL PERIOD/WEEK
+      *                  LABELING.  REPORT HEADERS NOW STAMP OFF THE
+      *                  NEW WS-REPORT-HEADER-STAMP RATHER THAN THE
+      *                  PLAIN YYYY/MM/DD STRING.
+      * 08/09/2026 TH    NOW ALSO WRITES THE REPORT HEADER STAMP TO
+      *                  DATESTMP.DAT SO THE DAILY BATCH DRIVER CAN
+      *                  HAND IT TO PROGRAM6 AND PROGRAM10 FOR THEIR
+      *                  OWN REPORT HEADERS.
+      * 08/09/2026 TH    NOW WRITES AN AUDIT RECORD TO THE SHARED
+      *                  AUDITLOG.DAT FILE FOR EVERY DATE IT
+      *                  COMPUTES, ALONGSIDE PROGRAM6 AND PROGRAM10.
+      * 08/09/2026 TH    MOVED THE DATE/FISCAL LAYOUT OUT TO THE SHARED
+      *                  DATEREC COPYBOOK SO OTHER PROGRAMS CAN COPY
+      *                  THE SAME FIELDS.
+      * 08/09/2026 TH    ADDED A MONTH-END/LEAP-DAY FLAG FOR CLOSE
+      *                  PROCESSING.  WS-MONTH-END-RETURN-CODE IS
+      *                  MOVED TO RETURN-CODE ON THE LAST CALENDAR DAY
+      *                  OF THE MONTH (INCLUDING FEBRUARY 29 ON A LEAP
+      *                  YEAR) SO THE BATCH DRIVER CAN BRANCH ON IT.
+      * 08/09/2026 TH    NOW WRITES A RUN-DATE RECORD TO THE SHARED
+      *                  FIXED-FORMAT EXTRACT.DAT FILE FOR THE
+      *                  DOWNSTREAM MAINFRAME REPORT GENERATOR.
+      *                  PROGRAM9 RUNS FIRST IN THE DAILY CHAIN, SO IT
+      *                  OPENS THE EXTRACT FILE OUTPUT (STARTING IT
+      *                  FRESH FOR THE DAY) - PROGRAM6 AND PROGRAM10
+      *                  APPEND THEIR OWN DETAIL RECORDS TO IT.
+      *----------------------------------------------------------------
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-STAMP-FILE ASSIGN TO "DATESTMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATE-STAMP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  DS-LINE                     PIC X(50).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY EXTRACTREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * SHARED AUDIT-LOG CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * SHARED FIXED-FORMAT EXTRACT CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-EXTRACT-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-RAW-SYSTEM-DATE          PIC X(08) VALUE SPACES.
+      *----------------------------------------------------------------
+      * SYSTEM DATE, ACCEPTED WITH THE FULL 4-DIGIT YEAR, AND THE
+      * FISCAL PERIOD/WEEK DERIVED FROM IT.  THIS LAYOUT IS SHARED
+      * THROUGH DATEREC.CPY SO ANY OTHER PROGRAM IN THE SHOP CAN COPY
+      * THE SAME FIELDS INSTEAD OF RETYPING THE PICS.
+      *----------------------------------------------------------------
+           COPY DATEREC
+               REPLACING ==DR-DATE-RECORD==  BY ==WS-DATE-RECORD==
+                         ==DR-DATE==         BY ==WS-DATE==
+                         ==DR-YEAR==         BY ==WS-YEAR==
+                         ==DR-MONTH==        BY ==WS-MONTH==
+                         ==DR-DAY==          BY ==WS-DAY==
+                         ==DR-FISCAL-YEAR==  BY ==WS-FISCAL-YEAR==
+                         ==DR-FISCAL-PERIOD== BY ==WS-FISCAL-PERIOD==
+                         ==DR-FISCAL-WEEK==  BY ==WS-FISCAL-WEEK==.
+
+       01  WS-FORMATTED-DATE-STR       PIC X(10).
+
+      *----------------------------------------------------------------
+      * CALENDAR VALIDATION WORK FIELDS
+      *----------------------------------------------------------------
+       01  WS-DATE-VALID-SWITCH        PIC X(01) VALUE 'Y'.
+           88  DATE-IS-VALID               VALUE 'Y'.
+           88  DATE-IS-INVALID             VALUE 'N'.
+
+       01  WS-DAYS-IN-MONTH            PIC 9(02) VALUE 0.
+
+       01  WS-LEAP-YEAR-SWITCH         PIC X(01) VALUE 'N'.
+           88  YEAR-IS-LEAP-YEAR            VALUE 'Y'.
+           88  YEAR-IS-NOT-LEAP-YEAR        VALUE 'N'.
+
+       01  WS-LEAP-YEAR-TEST.
+           05  WS-LYT-DIV-4            PIC 9(04).
+           05  WS-LYT-DIV-100          PIC 9(04).
+           05  WS-LYT-DIV-400          PIC 9(04).
+           05  WS-LYT-REM-4            PIC 9(04).
+           05  WS-LYT-REM-100          PIC 9(04).
+           05  WS-LYT-REM-400          PIC 9(04).
+
+      *----------------------------------------------------------------
+      * DAY-OF-WEEK WORK FIELDS (ZELLER'S CONGRUENCE, GREGORIAN)
+      *----------------------------------------------------------------
+       01  WS-DOW-WORK.
+           05  WS-DOW-M                PIC 9(02).
+           05  WS-DOW-Y                PIC 9(04).
+           05  WS-DOW-K                PIC 9(04).
+           05  WS-DOW-J                PIC 9(04).
+           05  WS-DOW-TERM1            PIC 9(04).
+           05  WS-DOW-TERM1-DIV        PIC 9(04).
+           05  WS-DOW-TERM1-REM        PIC 9(04).
+           05  WS-DOW-K-DIV4           PIC 9(04).
+           05  WS-DOW-K-REM4           PIC 9(04).
+           05  WS-DOW-J-DIV4           PIC 9(04).
+           05  WS-DOW-J-REM4           PIC 9(04).
+           05  WS-DOW-SUM              PIC 9(06).
+           05  WS-DOW-SUM-DIV          PIC 9(04).
+           05  WS-DOW-INDEX            PIC 9(01).
+
+       01  WS-DAY-OF-WEEK-NAME         PIC X(09) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * FISCAL PERIOD / WEEK (FISCAL YEAR ALIGNS WITH CALENDAR YEAR)
+      * WS-FISCAL-YEAR, WS-FISCAL-PERIOD AND WS-FISCAL-WEEK NOW COME
+      * FROM THE SHARED DATEREC COPYBOOK ABOVE.
+      *----------------------------------------------------------------
+       01  WS-FISCAL-WEEK-WORK         PIC 9(04) VALUE 0.
+
+      *----------------------------------------------------------------
+      * MONTH-END / LEAP-DAY CLOSE FLAG
+      *----------------------------------------------------------------
+       01  WS-MONTH-END-SWITCH         PIC X(01) VALUE 'N'.
+           88  TODAY-IS-MONTH-END          VALUE 'Y'.
+           88  TODAY-IS-NOT-MONTH-END      VALUE 'N'.
+
+       01  WS-MONTH-END-RETURN-CODE    PIC 9(02) VALUE 4.
+
+       01  WS-REPORT-HEADER-STAMP      PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-GET-SYSTEM-DATE THRU 1000-EXIT.
+           PERFORM 2000-VALIDATE-CALENDAR-DATE THRU 2000-EXIT.
+           IF DATE-IS-VALID
+               PERFORM 3000-BUILD-FORMATTED-DATE THRU 3000-EXIT
+               PERFORM 4000-DETERMINE-DAY-OF-WEEK THRU 4000-EXIT
+               PERFORM 5000-DETERMINE-FISCAL-PERIOD THRU 5000-EXIT
+               PERFORM 5500-DETERMINE-MONTH-END THRU 5500-EXIT
+               PERFORM 6000-BUILD-REPORT-HEADER-STAMP THRU 6000-EXIT
+           ELSE
+               PERFORM 3900-REJECT-CALENDAR-DATE THRU 3900-EXIT
+           END-IF.
+           PERFORM 7000-WRITE-DATE-STAMP-FILE THRU 7000-EXIT.
+           PERFORM 7100-WRITE-AUDIT-RECORD THRU 7100-EXIT.
+           PERFORM 7200-WRITE-EXTRACT-RECORD THRU 7200-EXIT.
+           DISPLAY "Current Date: " WS-REPORT-HEADER-STAMP.
+           IF DATE-IS-VALID AND TODAY-IS-MONTH-END
+               MOVE WS-MONTH-END-RETURN-CODE TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *================================================================
+      * 1000-GET-SYSTEM-DATE
+      *================================================================
+       1000-GET-SYSTEM-DATE.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           MOVE WS-DATE TO WS-RAW-SYSTEM-DATE.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-VALIDATE-CALENDAR-DATE
+      *================================================================
+       2000-VALIDATE-CALENDAR-DATE.
+           SET DATE-IS-VALID TO TRUE.
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               SET DATE-IS-INVALID TO TRUE
+           ELSE
+               PERFORM 2100-DETERMINE-LEAP-YEAR THRU 2100-EXIT
+               PERFORM 2200-DETERMINE-DAYS-IN-MONTH THRU 2200-EXIT
+               IF WS-DAY < 1 OR WS-DAY > WS-DAYS-IN-MONTH
+                   SET DATE-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2100-DETERMINE-LEAP-YEAR
+      *================================================================
+       2100-DETERMINE-LEAP-YEAR.
+           SET YEAR-IS-NOT-LEAP-YEAR TO TRUE.
+           DIVIDE WS-YEAR BY 4   GIVING WS-LYT-DIV-4   REMAINDER
+               WS-LYT-REM-4.
+           DIVIDE WS-YEAR BY 100 GIVING WS-LYT-DIV-100 REMAINDER
+               WS-LYT-REM-100.
+           DIVIDE WS-YEAR BY 400 GIVING WS-LYT-DIV-400 REMAINDER
+               WS-LYT-REM-400.
+           IF WS-LYT-REM-400 = 0
+               SET YEAR-IS-LEAP-YEAR TO TRUE
+           ELSE
+               IF WS-LYT-REM-4 = 0 AND WS-LYT-REM-100 NOT = 0
+                   SET YEAR-IS-LEAP-YEAR TO TRUE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2200-DETERMINE-DAYS-IN-MONTH
+      *================================================================
+       2200-DETERMINE-DAYS-IN-MONTH.
+           EVALUATE WS-MONTH
+               WHEN 1  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 3  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 5  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 7  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 8  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 10 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 12 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 6  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 9  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 11 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF YEAR-IS-LEAP-YEAR
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 3000-BUILD-FORMATTED-DATE
+      *================================================================
+       3000-BUILD-FORMATTED-DATE.
+           STRING WS-YEAR '/' WS-MONTH '/' WS-DAY
+               INTO WS-FORMATTED-DATE-STR.
+       3000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 3900-REJECT-CALENDAR-DATE
+      *================================================================
+       3900-REJECT-CALENDAR-DATE.
+           DISPLAY "PROGRAM9 - INVALID SYSTEM DATE RECEIVED".
+           MOVE "INVALID   " TO WS-FORMATTED-DATE-STR.
+           MOVE "INVALID DATE - SEE CONSOLE" TO WS-REPORT-HEADER-STAMP.
+           MOVE 16 TO RETURN-CODE.
+       3900-EXIT.
+           EXIT.
+
+      *================================================================
+      * 4000-DETERMINE-DAY-OF-WEEK
+      *
+      * ZELLER'S CONGRUENCE FOR THE GREGORIAN CALENDAR.  JANUARY AND
+      * FEBRUARY ARE TREATED AS MONTHS 13 AND 14 OF THE PRIOR YEAR.
+      *================================================================
+       4000-DETERMINE-DAY-OF-WEEK.
+           IF WS-MONTH < 3
+               COMPUTE WS-DOW-M = WS-MONTH + 12
+               COMPUTE WS-DOW-Y = WS-YEAR - 1
+           ELSE
+               MOVE WS-MONTH TO WS-DOW-M
+               MOVE WS-YEAR  TO WS-DOW-Y
+           END-IF.
+
+           DIVIDE WS-DOW-Y BY 100 GIVING WS-DOW-J REMAINDER WS-DOW-K.
+
+           COMPUTE WS-DOW-TERM1 = 13 * (WS-DOW-M + 1).
+           DIVIDE WS-DOW-TERM1 BY 5 GIVING WS-DOW-TERM1-DIV
+               REMAINDER WS-DOW-TERM1-REM.
+
+           DIVIDE WS-DOW-K BY 4 GIVING WS-DOW-K-DIV4
+               REMAINDER WS-DOW-K-REM4.
+           DIVIDE WS-DOW-J BY 4 GIVING WS-DOW-J-DIV4
+               REMAINDER WS-DOW-J-REM4.
+
+           COMPUTE WS-DOW-SUM = WS-DAY + WS-DOW-TERM1-DIV + WS-DOW-K
+               + WS-DOW-K-DIV4 + WS-DOW-J-DIV4 + (5 * WS-DOW-J).
+           DIVIDE WS-DOW-SUM BY 7 GIVING WS-DOW-SUM-DIV
+               REMAINDER WS-DOW-INDEX.
+
+           EVALUATE WS-DOW-INDEX
+               WHEN 0 MOVE "SATURDAY " TO WS-DAY-OF-WEEK-NAME
+               WHEN 1 MOVE "SUNDAY   " TO WS-DAY-OF-WEEK-NAME
+               WHEN 2 MOVE "MONDAY   " TO WS-DAY-OF-WEEK-NAME
+               WHEN 3 MOVE "TUESDAY  " TO WS-DAY-OF-WEEK-NAME
+               WHEN 4 MOVE "WEDNESDAY" TO WS-DAY-OF-WEEK-NAME
+               WHEN 5 MOVE "THURSDAY " TO WS-DAY-OF-WEEK-NAME
+               WHEN 6 MOVE "FRIDAY   " TO WS-DAY-OF-WEEK-NAME
+           END-EVALUATE.
+       4000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5000-DETERMINE-FISCAL-PERIOD
+      *
+      * OUR FISCAL YEAR ALIGNS WITH THE CALENDAR YEAR.  THE FISCAL
+      * PERIOD IS THE CALENDAR MONTH; THE FISCAL WEEK IS THE WEEK
+      * NUMBER WITHIN THAT PERIOD (DAY 1-7 = WEEK 1, 8-14 = WEEK 2,
+      * AND SO ON).
+      *================================================================
+       5000-DETERMINE-FISCAL-PERIOD.
+           MOVE WS-YEAR  TO WS-FISCAL-YEAR.
+           MOVE WS-MONTH TO WS-FISCAL-PERIOD.
+           COMPUTE WS-FISCAL-WEEK-WORK = (WS-DAY - 1) / 7.
+           COMPUTE WS-FISCAL-WEEK = WS-FISCAL-WEEK-WORK + 1.
+       5000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5500-DETERMINE-MONTH-END
+      *
+      * TODAY IS MONTH-END WHEN WS-DAY IS THE LAST CALENDAR DAY OF
+      * WS-MONTH, INCLUDING FEBRUARY 29 ON A LEAP YEAR - WS-DAYS-IN-
+      * MONTH AND THE LEAP-YEAR SWITCH WERE ALREADY SET BY
+      * 2100/2200 WHEN THE DATE WAS VALIDATED.  THE BATCH DRIVER
+      * BRANCHES ON WS-MONTH-END-RETURN-CODE (SEE RETURN-CODE BELOW)
+      * TO DECIDE WHETHER TO KICK OFF MONTH-END CLOSE.
+      *================================================================
+       5500-DETERMINE-MONTH-END.
+           IF WS-DAY = WS-DAYS-IN-MONTH
+               SET TODAY-IS-MONTH-END TO TRUE
+           ELSE
+               SET TODAY-IS-NOT-MONTH-END TO TRUE
+           END-IF.
+       5500-EXIT.
+           EXIT.
+
+      *================================================================
+      * 6000-BUILD-REPORT-HEADER-STAMP
+      *================================================================
+       6000-BUILD-REPORT-HEADER-STAMP.
+           STRING WS-FORMATTED-DATE-STR  "  "
+                  WS-DAY-OF-WEEK-NAME    "  FY "
+                  WS-FISCAL-YEAR         " PER "
+                  WS-FISCAL-PERIOD       " WK "
+                  WS-FISCAL-WEEK
+               INTO WS-REPORT-HEADER-STAMP.
+       6000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 7000-WRITE-DATE-STAMP-FILE
+      *================================================================
+       7000-WRITE-DATE-STAMP-FILE.
+           OPEN OUTPUT DATE-STAMP-FILE.
+           MOVE WS-REPORT-HEADER-STAMP TO DS-LINE.
+           WRITE DS-LINE.
+           CLOSE DATE-STAMP-FILE.
+       7000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 7100-WRITE-AUDIT-RECORD
+      *
+      * THE AUDIT LOG IS SHARED ACROSS PROGRAM6, PROGRAM9 AND
+      * PROGRAM10, SO IT IS OPENED EXTEND (APPEND) TO PRESERVE WHAT THE
+      * OTHER PROGRAMS IN THE CHAIN HAVE ALREADY WRITTEN.  A FIRST-EVER
+      * RUN WITH NO AUDIT LOG ON DISK YET IS NOT AN ERROR.
+      *================================================================
+       7100-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES                TO AL-AUDIT-RECORD.
+           MOVE "PROGRAM9"            TO AL-PROGRAM-ID.
+           MOVE WS-REPORT-HEADER-STAMP TO AL-RUN-TIMESTAMP.
+           MOVE WS-RAW-SYSTEM-DATE    TO AL-INPUT-1.
+           MOVE SPACES                TO AL-INPUT-2.
+           MOVE WS-FORMATTED-DATE-STR TO AL-RESULT.
+           WRITE AL-AUDIT-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+       7100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 7200-WRITE-EXTRACT-RECORD
+      *
+      * PROGRAM9 RUNS FIRST IN THE DAILY CHAIN, SO IT OPENS THE SHARED
+      * FIXED-FORMAT EXTRACT.DAT OUTPUT, STARTING IT FRESH FOR THE
+      * DAY.  PROGRAM6 AND PROGRAM10 THEN APPEND THEIR OWN DETAIL
+      * RECORDS TO IT FOR THE DOWNSTREAM MAINFRAME REPORT GENERATOR.
+      *================================================================
+       7200-WRITE-EXTRACT-RECORD.
+           OPEN OUTPUT EXTRACT-FILE.
+           MOVE SPACES           TO EX-EXTRACT-RECORD.
+           SET EX-TYPE-IS-RUN-DATE TO TRUE.
+           MOVE "PROGRAM9"       TO EX-PROGRAM-ID.
+           MOVE WS-FORMATTED-DATE-STR TO EX-RUN-DATE.
+           MOVE ZERO             TO EX-FIELD-1
+                                     EX-FIELD-2
+                                     EX-FIELD-3.
+           WRITE EX-EXTRACT-RECORD.
+           CLOSE EXTRACT-FILE.
+       7200-EXIT.
+           EXIT.
