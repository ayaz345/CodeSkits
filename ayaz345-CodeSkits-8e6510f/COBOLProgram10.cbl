@@ -1,15 +1,346 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Program10.
+      *================================================================
+      * PROGRAM-ID. PROGRAM10
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    Program10.
+       AUTHOR.        T. HARLOW.
+       INSTALLATION.  DATA PROCESSING - ACTUARIAL SERVICES.
+       DATE-WRITTEN.  03/14/2019.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  --------------------------------------------
+      * 03/14/2019 TH    ORIGINAL PROGRAM - SQUARE ROOT OF A SINGLE
+      *                  HARDCODED VALUE.
+      * 08/09/2026 TH    CONVERTED TO BATCH RUN - READS A FILE OF
+      *                  PRINCIPAL/VARIANCE AMOUNTS AND WRITES A
+      *                  REPORT OF AMOUNT-TO-SQUARE-ROOT PAIRS.
+      * 08/09/2026 TH    WIDENED WS-NUMBER TO HOLD LARGER ACTUARIAL
+      *                  FIGURES AND ADDED A RANGE CHECK PLUS AN
+      *                  ON SIZE ERROR AROUND THE SQUARE-ROOT COMPUTE
+      *                  SO AN OVERSIZED AMOUNT IS REJECTED INSTEAD OF
+      *                  SILENTLY TRUNCATED.
+      * 08/09/2026 TH    NOW PICKS UP PROGRAM9'S DATE STAMP FILE (WHEN
+      *                  PRESENT) AND CARRIES IT ON THE REPORT HEADING
+      *                  FOR THE DAILY BATCH DRIVER.
+      * 08/09/2026 TH    NOW WRITES AN AUDIT RECORD TO THE SHARED
+      *                  AUDITLOG.DAT FILE FOR EVERY SQUARE ROOT IT
+      *                  COMPUTES, ALONGSIDE PROGRAM6 AND PROGRAM9.
+      * 08/09/2026 TH    NOW APPENDS A SQUARE-ROOT RECORD TO THE SHARED
+      *                  FIXED-FORMAT EXTRACT.DAT FILE FOR EVERY AMOUNT
+      *                  IT COMPUTES, FOR THE DOWNSTREAM MAINFRAME
+      *                  REPORT GENERATOR.
+      *----------------------------------------------------------------
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-NUMBER PIC 9(8) VALUE 1024.
-01 WS-SQRT-RESULT PIC 9(8)V9(8).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE ASSIGN TO "SQRTIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
 
-PROCEDURE DIVISION.
-MAIN-PARAGRAPH.
-    COMPUTE WS-SQRT-RESULT = FUNCTION NUMVAL-C
-    (FUNCTION SQRT (FUNCTION NUMVAL (WS-NUMBER))).
-    DISPLAY "Square root of " WS-NUMBER " is " WS-SQRT-RESULT.
+           SELECT REPORT-FILE ASSIGN TO "SQRTRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-    STOP RUN.
\ No newline at end of file
+           SELECT DATE-STAMP-FILE ASSIGN TO "DATESTMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATE-STAMP-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY SQRTIN.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       FD  DATE-STAMP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  DS-LINE                     PIC X(50).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY EXTRACTREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * WORK FIELDS CARRIED FORWARD FROM THE ORIGINAL PROGRAM
+      *----------------------------------------------------------------
+       01  WS-NUMBER                   PIC 9(12) VALUE 0.
+       01  WS-SQRT-RESULT              PIC 9(08)V9(08) VALUE 0.
+
+      *----------------------------------------------------------------
+      * RANGE-CHECK AND SIZE-ERROR CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-MAX-ALLOWED-AMOUNT       PIC 9(12) VALUE
+           500000000000.
+
+       01  WS-AMOUNT-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+           88  AMOUNT-IS-VALID             VALUE 'Y'.
+           88  AMOUNT-IS-INVALID            VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * BATCH CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-RATE-STATUS              PIC X(02) VALUE SPACES.
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88  END-OF-RATE-FILE            VALUE 'Y'.
+           88  NOT-END-OF-RATE-FILE        VALUE 'N'.
+
+       01  WS-REJECT-MESSAGE.
+           05  FILLER                  PIC X(19) VALUE
+               "PROGRAM10 REJECT - ".
+           05  WS-RM-AMOUNT            PIC Z(11)9.
+           05  FILLER                  PIC X(20) VALUE
+               " EXCEEDS RANGE LIMIT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-AMOUNT             PIC Z(11)9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-D-SQRT-RESULT        PIC Z(07)9.99999999.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+
+       01  WS-HEADING-LINE-1           PIC X(80) VALUE
+           "PROGRAM10 - PRINCIPAL/VARIANCE SQUARE ROOT REPORT".
+       01  WS-HEADING-LINE-2           PIC X(80) VALUE
+           "AMOUNT        SQUARE ROOT".
+
+      *----------------------------------------------------------------
+      * RUN-DATE STAMP, HANDED OFF BY PROGRAM9 THROUGH DATESTMP.DAT
+      *----------------------------------------------------------------
+       01  WS-DATE-STAMP-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-RUN-DATE-STAMP           PIC X(50) VALUE SPACES.
+       01  WS-HEADING-LINE-0           PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * SHARED AUDIT-LOG CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * SHARED FIXED-FORMAT EXTRACT CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-EXTRACT-STATUS           PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RATE-FILE THRU 2000-EXIT
+               UNTIL END-OF-RATE-FILE.
+           PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT.
+           STOP RUN.
+
+      *================================================================
+      * 1000-INITIALIZE-RUN
+      *================================================================
+       1000-INITIALIZE-RUN.
+           OPEN INPUT RATE-FILE.
+           IF WS-RATE-STATUS NOT = "00"
+               DISPLAY "PROGRAM10 - UNABLE TO OPEN RATE FILE, STATUS "
+                   WS-RATE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 1100-READ-DATE-STAMP-FILE THRU 1100-EXIT.
+           IF WS-RUN-DATE-STAMP NOT = SPACES
+               STRING "RUN DATE: " WS-RUN-DATE-STAMP
+                   INTO WS-HEADING-LINE-0
+               WRITE RPT-LINE FROM WS-HEADING-LINE-0
+           END-IF.
+           WRITE RPT-LINE FROM WS-HEADING-LINE-1.
+           WRITE RPT-LINE FROM WS-HEADING-LINE-2.
+           PERFORM 1200-OPEN-AUDIT-LOG-FILE THRU 1200-EXIT.
+           PERFORM 1300-OPEN-EXTRACT-FILE THRU 1300-EXIT.
+           PERFORM 2100-READ-RATE-RECORD THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1100-READ-DATE-STAMP-FILE
+      *
+      * THE DATE STAMP FILE IS WRITTEN BY PROGRAM9.  WHEN THIS PROGRAM
+      * IS RUN STANDALONE (NOT THROUGH THE DAILY BATCH DRIVER) THE
+      * FILE MAY NOT EXIST, SO A MISSING FILE IS NOT AN ERROR.
+      *================================================================
+       1100-READ-DATE-STAMP-FILE.
+           OPEN INPUT DATE-STAMP-FILE.
+           IF WS-DATE-STAMP-STATUS = "00"
+               READ DATE-STAMP-FILE
+                   NOT AT END
+                       MOVE DS-LINE TO WS-RUN-DATE-STAMP
+               END-READ
+               CLOSE DATE-STAMP-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1200-OPEN-AUDIT-LOG-FILE
+      *
+      * THE AUDIT LOG IS SHARED ACROSS PROGRAM6, PROGRAM9 AND
+      * PROGRAM10, SO IT IS OPENED EXTEND (APPEND) TO PRESERVE WHAT THE
+      * OTHER PROGRAMS IN THE CHAIN HAVE ALREADY WRITTEN.  A FIRST-EVER
+      * RUN WITH NO AUDIT LOG ON DISK YET IS NOT AN ERROR.
+      *================================================================
+       1200-OPEN-AUDIT-LOG-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1300-OPEN-EXTRACT-FILE
+      *
+      * THE FIXED-FORMAT EXTRACT FILE IS SHARED ACROSS PROGRAM6,
+      * PROGRAM9 AND PROGRAM10, SO IT IS OPENED EXTEND (APPEND) TO
+      * PRESERVE WHAT THE OTHER PROGRAMS IN THE CHAIN HAVE ALREADY
+      * WRITTEN.  A FIRST-EVER RUN WITH NO EXTRACT FILE ON DISK YET IS
+      * NOT AN ERROR.
+      *================================================================
+       1300-OPEN-EXTRACT-FILE.
+           OPEN EXTEND EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS = "35"
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-PROCESS-RATE-FILE
+      *================================================================
+       2000-PROCESS-RATE-FILE.
+           PERFORM 2200-VALIDATE-AMOUNT-RANGE THRU 2200-EXIT.
+           IF AMOUNT-IS-VALID
+               PERFORM 2300-COMPUTE-SQUARE-ROOT THRU 2300-EXIT
+               PERFORM 2400-WRITE-DETAIL-LINE THRU 2400-EXIT
+               PERFORM 2450-WRITE-AUDIT-RECORD THRU 2450-EXIT
+               PERFORM 2460-WRITE-EXTRACT-RECORD THRU 2460-EXIT
+           ELSE
+               PERFORM 2250-REJECT-RATE-RECORD THRU 2250-EXIT
+           END-IF.
+           PERFORM 2100-READ-RATE-RECORD THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2100-READ-RATE-RECORD
+      *================================================================
+       2100-READ-RATE-RECORD.
+           READ RATE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE SQ-AMOUNT TO WS-NUMBER
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2200-VALIDATE-AMOUNT-RANGE
+      *================================================================
+       2200-VALIDATE-AMOUNT-RANGE.
+           SET AMOUNT-IS-VALID TO TRUE.
+           IF WS-NUMBER > WS-MAX-ALLOWED-AMOUNT
+               SET AMOUNT-IS-INVALID TO TRUE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2250-REJECT-RATE-RECORD
+      *================================================================
+       2250-REJECT-RATE-RECORD.
+           MOVE WS-NUMBER TO WS-RM-AMOUNT.
+           DISPLAY WS-REJECT-MESSAGE.
+       2250-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2300-COMPUTE-SQUARE-ROOT
+      *================================================================
+       2300-COMPUTE-SQUARE-ROOT.
+           COMPUTE WS-SQRT-RESULT = FUNCTION SQRT(WS-NUMBER)
+               ON SIZE ERROR
+                   DISPLAY "PROGRAM10 - SIZE ERROR ON SQUARE ROOT"
+                   MOVE ZERO TO WS-SQRT-RESULT
+           END-COMPUTE.
+       2300-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2400-WRITE-DETAIL-LINE
+      *================================================================
+       2400-WRITE-DETAIL-LINE.
+           MOVE WS-NUMBER      TO WS-D-AMOUNT.
+           MOVE WS-SQRT-RESULT TO WS-D-SQRT-RESULT.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+       2400-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2450-WRITE-AUDIT-RECORD
+      *================================================================
+       2450-WRITE-AUDIT-RECORD.
+           MOVE SPACES              TO AL-AUDIT-RECORD.
+           MOVE "PROGRAM10"         TO AL-PROGRAM-ID.
+           MOVE WS-RUN-DATE-STAMP   TO AL-RUN-TIMESTAMP.
+           MOVE WS-D-AMOUNT         TO AL-INPUT-1.
+           MOVE SPACES              TO AL-INPUT-2.
+           MOVE WS-D-SQRT-RESULT    TO AL-RESULT.
+           WRITE AL-AUDIT-RECORD.
+       2450-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2460-WRITE-EXTRACT-RECORD
+      *================================================================
+       2460-WRITE-EXTRACT-RECORD.
+           MOVE SPACES                 TO EX-EXTRACT-RECORD.
+           SET EX-TYPE-IS-SQUARE-ROOT  TO TRUE.
+           MOVE "PROGRAM10"            TO EX-PROGRAM-ID.
+           MOVE WS-RUN-DATE-STAMP(1:10) TO EX-RUN-DATE.
+           MOVE WS-SQRT-RESULT          TO EX-FIELD-1.
+           MOVE ZERO                    TO EX-FIELD-2.
+           MOVE WS-NUMBER               TO EX-FIELD-3.
+           WRITE EX-EXTRACT-RECORD.
+       2460-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE-RUN
+      *================================================================
+       9000-TERMINATE-RUN.
+           CLOSE RATE-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE EXTRACT-FILE.
+       9000-EXIT.
+           EXIT.
