@@ -0,0 +1,157 @@
+      *================================================================
+      * PROGRAM-ID. BATCHDRIVER
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BatchDriver.
+       AUTHOR.        T. HARLOW.
+       INSTALLATION.  DATA PROCESSING - DAILY BATCH SCHEDULING.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  --------------------------------------------
+      * 08/09/2026 TH    ORIGINAL PROGRAM - CHAINS PROGRAM9, PROGRAM6
+      *                  AND PROGRAM10 INTO ONE DAILY BATCH RUN.
+      *                  PROGRAM9 RUNS FIRST SO ITS DATE STAMP FILE IS
+      *                  AVAILABLE FOR THE REPORT HEADERS PRODUCED BY
+      *                  PROGRAM6 AND PROGRAM10.  EACH STEP'S SHELL
+      *                  CONDITION CODE IS CHECKED BEFORE THE NEXT
+      *                  STEP RUNS - A FAILED STEP ABORTS THE CHAIN.
+      *
+      *                  THE COMPILED LOAD MODULES (PROGRAM6, PROGRAM9
+      *                  AND PROGRAM10) ARE EXPECTED IN THE CURRENT
+      *                  WORKING DIRECTORY, THE SAME WAY THEY ARE RUN
+      *                  TODAY WHEN LAUNCHED BY HAND.
+      * 08/09/2026 TH    PROGRAM9 NOW RETURNS CONDITION CODE 4 (RATHER
+      *                  THAN 0) WHEN TODAY IS MONTH-END/LEAP-DAY
+      *                  CLOSE.  THAT IS NOT A FAILURE, SO THE
+      *                  PROGRAM9 STEP TREATS RC 4 AS A MONTH-END
+      *                  SIGNAL AND LETS THE CHAIN CONTINUE.
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * STEP CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-COMMAND-LINE             PIC X(80) VALUE SPACES.
+       01  WS-STEP-NAME                PIC X(10) VALUE SPACES.
+       01  WS-STEP-RC                  PIC S9(4) COMP VALUE 0.
+
+       01  WS-CHAIN-STATUS-SWITCH      PIC X(01) VALUE 'Y'.
+           88  CHAIN-OK                    VALUE 'Y'.
+           88  CHAIN-FAILED                VALUE 'N'.
+
+       01  WS-STEP-RC-DISPLAY          PIC ---9.
+
+      *----------------------------------------------------------------
+      * MONTH-END/LEAP-DAY CLOSE FLAG, SET FROM PROGRAM9'S CONDITION
+      * CODE (SEE 1000-RUN-PROGRAM9) SO THE CHAIN CAN BRANCH ON IT.
+      *----------------------------------------------------------------
+       01  WS-MONTH-END-SWITCH         PIC X(01) VALUE 'N'.
+           88  TODAY-IS-MONTH-END          VALUE 'Y'.
+           88  TODAY-IS-NOT-MONTH-END      VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           DISPLAY "BATCHDRIVER - DAILY BATCH RUN STARTING".
+           PERFORM 1000-RUN-PROGRAM9 THRU 1000-EXIT.
+           IF CHAIN-OK
+               PERFORM 2000-RUN-PROGRAM6 THRU 2000-EXIT
+           END-IF.
+           IF CHAIN-OK
+               PERFORM 3000-RUN-PROGRAM10 THRU 3000-EXIT
+           END-IF.
+           PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT.
+           STOP RUN.
+
+      *================================================================
+      * 1000-RUN-PROGRAM9
+      *================================================================
+       1000-RUN-PROGRAM9.
+           DISPLAY "BATCHDRIVER - STEP 1 - PROGRAM9 (DATE STAMP)".
+           MOVE "PROGRAM9"    TO WS-STEP-NAME.
+           MOVE "./Program9"  TO WS-COMMAND-LINE.
+           CALL "SYSTEM" USING WS-COMMAND-LINE.
+           DIVIDE RETURN-CODE BY 256 GIVING WS-STEP-RC.
+           EVALUATE WS-STEP-RC
+               WHEN 0
+                   SET CHAIN-OK TO TRUE
+                   SET TODAY-IS-NOT-MONTH-END TO TRUE
+               WHEN 4
+                   SET CHAIN-OK TO TRUE
+                   SET TODAY-IS-MONTH-END TO TRUE
+                   DISPLAY "BATCHDRIVER - TODAY IS MONTH-END/LEAP-DAY "
+                       "CLOSE - MONTH-END PROCESSING IS DUE"
+               WHEN OTHER
+                   SET CHAIN-FAILED TO TRUE
+                   MOVE WS-STEP-RC TO WS-STEP-RC-DISPLAY
+                   DISPLAY "BATCHDRIVER - " WS-STEP-NAME
+                       " FAILED, CONDITION CODE " WS-STEP-RC-DISPLAY
+                   DISPLAY "BATCHDRIVER - REMAINING STEPS BYPASSED"
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-RUN-PROGRAM6
+      *================================================================
+       2000-RUN-PROGRAM6.
+           DISPLAY "BATCHDRIVER - STEP 2 - PROGRAM6 (INVOICE RUN)".
+           MOVE "PROGRAM6"    TO WS-STEP-NAME.
+           MOVE "./Program6"  TO WS-COMMAND-LINE.
+           CALL "SYSTEM" USING WS-COMMAND-LINE.
+           PERFORM 8000-CHECK-STEP-CONDITION-CODE THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 3000-RUN-PROGRAM10
+      *================================================================
+       3000-RUN-PROGRAM10.
+           DISPLAY "BATCHDRIVER - STEP 3 - PROGRAM10 (SQUARE ROOT)".
+           MOVE "PROGRAM10"   TO WS-STEP-NAME.
+           MOVE "./Program10" TO WS-COMMAND-LINE.
+           CALL "SYSTEM" USING WS-COMMAND-LINE.
+           PERFORM 8000-CHECK-STEP-CONDITION-CODE THRU 8000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 8000-CHECK-STEP-CONDITION-CODE
+      *
+      * CALL "SYSTEM" RETURNS THE RAW OPERATING-SYSTEM WAIT STATUS IN
+      * RETURN-CODE, WHICH IS THE STEP'S ACTUAL CONDITION CODE
+      * MULTIPLIED BY 256.  DIVIDE IT BACK DOWN BEFORE TESTING IT.
+      *================================================================
+       8000-CHECK-STEP-CONDITION-CODE.
+           DIVIDE RETURN-CODE BY 256 GIVING WS-STEP-RC.
+           IF WS-STEP-RC = 0
+               SET CHAIN-OK TO TRUE
+           ELSE
+               SET CHAIN-FAILED TO TRUE
+               MOVE WS-STEP-RC TO WS-STEP-RC-DISPLAY
+               DISPLAY "BATCHDRIVER - " WS-STEP-NAME
+                   " FAILED, CONDITION CODE " WS-STEP-RC-DISPLAY
+               DISPLAY "BATCHDRIVER - REMAINING STEPS BYPASSED"
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE-RUN
+      *================================================================
+       9000-TERMINATE-RUN.
+           IF CHAIN-OK
+               DISPLAY "BATCHDRIVER - DAILY BATCH RUN COMPLETE"
+           ELSE
+               DISPLAY "BATCHDRIVER - DAILY BATCH RUN ABORTED"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
