@@ -1,23 +1,692 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Program6.
+      *================================================================
+      * PROGRAM-ID. PROGRAM6
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    Program6.
+       AUTHOR.        T. HARLOW.
+       INSTALLATION.  DATA PROCESSING - ORDER PROCESSING.
+       DATE-WRITTEN.  01/05/2019.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  --------------------------------------------
+      * 01/05/2019 TH    ORIGINAL PROGRAM - SINGLE PAIR CONSOLE MULTIPLY
+      * 08/09/2026 TH    CONVERTED TO BATCH RUN - READS QTY/PRICE PAIRS
+      *                  FROM AN ORDER-LINE FILE AND PRODUCES AN
+      *                  EXTENDED-PRICE REPORT.  WIDENED WS-RESULT PAST
+      *                  THE OLD PIC 9(3) CAP.
+      * 08/09/2026 TH    ADDED NUMERIC-CLASS VALIDATION AHEAD OF THE
+      *                  MULTIPLY SO A NON-NUMERIC ORDER LINE IS
+      *                  REJECTED WITH A MESSAGE INSTEAD OF ABENDING
+      *                  THE RUN.
+      * 08/09/2026 TH    NOW PICKS UP PROGRAM9'S DATE STAMP FILE (WHEN
+      *                  PRESENT) AND CARRIES IT ON THE REPORT HEADING
+      *                  FOR THE DAILY BATCH DRIVER.
+      * 08/09/2026 TH    ADDED CHECKPOINT/RESTART SUPPORT.  A CHECKPOINT
+      *                  RECORD IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+      *                  ORDER LINES, AND A RESTART PARAMETER OF
+      *                  "RESTART " PASSED ON THE COMMAND LINE RESUMES
+      *                  THE RUN AFTER THE LAST CHECKPOINT INSTEAD OF
+      *                  REPROCESSING THE FILE FROM RECORD ONE.
+      * 08/09/2026 TH    NOW WRITES AN AUDIT RECORD TO THE SHARED
+      *                  AUDITLOG.DAT FILE FOR EVERY ORDER LINE
+      *                  EXTENDED, ALONGSIDE PROGRAM9 AND PROGRAM10.
+      * 08/09/2026 TH    ADDED A CONTROL-TOTAL TRAILER LINE - RECORDS
+      *                  PROCESSED, SUM OF EXTENDED PRICES, AND
+      *                  REJECTED-RECORD COUNT - AT THE END OF THE
+      *                  REPORT SO THE RUN CAN BE BALANCED AGAINST THE
+      *                  SOURCE SYSTEM'S TOTAL BEFORE IT IS RELEASED.
+      * 08/09/2026 TH    WS-NUM1, WS-NUM2 AND WS-RESULT ARE NOW SIGNED
+      *                  SO A CREDIT-MEMO REVERSAL LINE WITH A NEGATIVE
+      *                  QUANTITY CAN FLOW THROUGH THE SAME RUN AS AN
+      *                  ORDINARY INVOICE EXTENSION.
+      * 08/09/2026 TH    ADDED AN "INQUIRY" COMMAND-LINE MODE FOR THE
+      *                  PRICING DESK - A PERFORM UNTIL LOOP THAT KEEPS
+      *                  PROMPTING FOR A QTY/PRICE PAIR AT THE CONSOLE
+      *                  UNTIL A SENTINEL QUANTITY IS ENTERED, THEN
+      *                  DISPLAYS THE SESSION LOOKUP COUNT.  THE BATCH
+      *                  FILE RUN (NO PARAMETER, OR "RESTART") IS
+      *                  UNCHANGED.
+      * 08/09/2026 TH    NOW APPENDS AN EXTENDED-PRICE RECORD TO THE
+      *                  SHARED FIXED-FORMAT EXTRACT.DAT FILE FOR EVERY
+      *                  ORDER LINE, FOR THE DOWNSTREAM MAINFRAME
+      *                  REPORT GENERATOR.
+      *----------------------------------------------------------------
 
-DATA DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO "QTYPRICE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-STATUS.
 
-WORKING-STORAGE SECTION.
-01 WS-NUM1 PIC 9(2) VALUE 0.
-01 WS-NUM2 PIC 9(2) VALUE 0.
-01 WS-RESULT PIC 9(3) VALUE 0.
+           SELECT REPORT-FILE ASSIGN TO "INVRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-PROCEDURE DIVISION.
+           SELECT DATE-STAMP-FILE ASSIGN TO "DATESTMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATE-STAMP-STATUS.
 
-MAIN-PARAGRAPH.
-    DISPLAY "Enter first number: ".
-    ACCEPT WS-NUM1.
-    DISPLAY "Enter second number: ".
-    ACCEPT WS-NUM2.
-    PERFORM MULTIPLY-TWO-NUMBERS.
-    DISPLAY "Product: " WS-RESULT.
-    STOP RUN.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPNT6.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
-MULTIPLY-TWO-NUMBERS.
-    MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY QTYPRICE.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(80).
+
+       FD  DATE-STAMP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  DS-LINE                     PIC X(50).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CK-LINE.
+           05  CK-RECORD-COUNT         PIC 9(09).
+           05  CK-TOTAL-EXTENDED       PIC S9(11)V99.
+           05  CK-REJECT-COUNT         PIC 9(07).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY EXTRACTREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * WORK FIELDS CARRIED FORWARD FROM THE ORIGINAL PROGRAM
+      *----------------------------------------------------------------
+       01  WS-NUM1                     PIC S9(05) VALUE 0.
+       01  WS-NUM2                     PIC S9(05)V99 VALUE 0.
+       01  WS-RESULT                   PIC S9(10)V99 VALUE 0.
+
+      *----------------------------------------------------------------
+      * BATCH CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-ORDER-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88  END-OF-ORDER-FILE           VALUE 'Y'.
+           88  NOT-END-OF-ORDER-FILE       VALUE 'N'.
+
+       01  WS-RECORD-COUNT             PIC 9(09) COMP VALUE 0.
+       01  WS-REJECT-COUNT             PIC 9(07) COMP VALUE 0.
+
+       01  WS-VALID-SWITCH             PIC X(01) VALUE 'Y'.
+           88  ORDER-LINE-IS-VALID         VALUE 'Y'.
+           88  ORDER-LINE-IS-INVALID       VALUE 'N'.
+
+       01  WS-REJECT-MESSAGE.
+           05  FILLER                  PIC X(17) VALUE
+               "PROGRAM6 REJECT -".
+           05  WS-RM-RECORD-COUNT      PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(29) VALUE
+               " NON-NUMERIC QUANTITY/PRICE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-QUANTITY           PIC -ZZZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-D-PRICE              PIC -ZZZZ9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-D-EXTENDED-PRICE     PIC -ZZZZZZZZZ9.99.
+           05  FILLER                  PIC X(28) VALUE SPACES.
+
+       01  WS-HEADING-LINE-1           PIC X(80) VALUE
+           "PROGRAM6 - DAILY INVOICE EXTENSION REPORT".
+       01  WS-HEADING-LINE-2           PIC X(80) VALUE
+           "QUANTITY     PRICE     EXTENDED PRICE".
+
+      *----------------------------------------------------------------
+      * CONTROL-TOTAL TRAILER FIELDS
+      *----------------------------------------------------------------
+       01  WS-TOTAL-EXTENDED-PRICE     PIC S9(11)V99 VALUE 0.
+
+       01  WS-TRAILER-LINE-1           PIC X(80) VALUE SPACES.
+       01  WS-TRAILER-LINE-2.
+           05  FILLER                  PIC X(20) VALUE
+               "RECORDS PROCESSED - ".
+           05  WS-TR-RECORD-COUNT      PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(51) VALUE SPACES.
+       01  WS-TRAILER-LINE-3.
+           05  FILLER                  PIC X(20) VALUE
+               "TOTAL EXTENDED PRICE".
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-TR-TOTAL-EXTENDED    PIC -ZZZZZZZZZZ9.99.
+           05  FILLER                  PIC X(42) VALUE SPACES.
+       01  WS-TRAILER-LINE-4.
+           05  FILLER                  PIC X(20) VALUE
+               "RECORDS REJECTED -  ".
+           05  WS-TR-REJECT-COUNT      PIC ZZZZZZ9.
+           05  FILLER                  PIC X(53) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * RUN-DATE STAMP, HANDED OFF BY PROGRAM9 THROUGH DATESTMP.DAT
+      *----------------------------------------------------------------
+       01  WS-DATE-STAMP-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-RUN-DATE-STAMP           PIC X(50) VALUE SPACES.
+       01  WS-HEADING-LINE-0           PIC X(80) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * CHECKPOINT/RESTART CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-RESTART-PARM             PIC X(08) VALUE SPACES.
+           88  IS-INQUIRY-REQUEST          VALUE "INQUIRY ".
+
+       01  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+           88  THIS-IS-A-RESTART-RUN       VALUE 'Y'.
+           88  THIS-IS-A-NORMAL-RUN        VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * INTERACTIVE PRICING-DESK LOOKUP FIELDS
+      *----------------------------------------------------------------
+       01  WS-LOOKUP-SENTINEL          PIC S9(05) VALUE -99999.
+       01  WS-LOOKUP-COUNT             PIC 9(05) COMP VALUE 0.
+       01  WS-LOOKUP-SENTINEL-EDIT     PIC -ZZZZ9.
+
+       01  WS-NUM1-INPUT               PIC X(10) VALUE SPACES.
+       01  WS-NUM2-INPUT               PIC X(10) VALUE SPACES.
+       01  WS-NUMVAL-CHECK             PIC S9(04) COMP VALUE 0.
+
+       01  WS-LOOKUP-RESULT-LINE.
+           05  FILLER                  PIC X(18) VALUE
+               "PROGRAM6 RESULT - ".
+           05  WS-LR-EXTENDED-PRICE    PIC -ZZZZZZZZZ9.99.
+
+       01  WS-CHECKPOINT-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 100.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(05) COMP VALUE 0.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(09) COMP VALUE 0.
+       01  WS-RESUME-COUNT             PIC 9(09) COMP VALUE 0.
+       01  WS-SKIP-COUNT               PIC 9(09) COMP VALUE 0.
+
+      *----------------------------------------------------------------
+      * SHARED AUDIT-LOG CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * SHARED FIXED-FORMAT EXTRACT CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  WS-EXTRACT-STATUS           PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+           IF IS-INQUIRY-REQUEST
+               PERFORM 5000-RUN-INTERACTIVE-SESSION THRU 5000-EXIT
+           ELSE
+               PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+               PERFORM 2000-PROCESS-ORDER-FILE THRU 2000-EXIT
+                   UNTIL END-OF-ORDER-FILE
+               PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT
+           END-IF.
+           STOP RUN.
+
+      *================================================================
+      * 1000-INITIALIZE-RUN
+      *================================================================
+       1000-INITIALIZE-RUN.
+           IF WS-RESTART-PARM = "RESTART"
+               SET THIS-IS-A-RESTART-RUN TO TRUE
+           ELSE
+               SET THIS-IS-A-NORMAL-RUN TO TRUE
+           END-IF.
+           OPEN INPUT ORDER-FILE.
+           IF WS-ORDER-STATUS NOT = "00"
+               DISPLAY "PROGRAM6 - UNABLE TO OPEN ORDER FILE, STATUS "
+                   WS-ORDER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1100-READ-DATE-STAMP-FILE THRU 1100-EXIT.
+           IF THIS-IS-A-RESTART-RUN
+               PERFORM 1200-READ-CHECKPOINT-FILE THRU 1200-EXIT
+               OPEN EXTEND REPORT-FILE
+               PERFORM 1300-SKIP-TO-RESTART-POINT THRU 1300-EXIT
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               IF WS-RUN-DATE-STAMP NOT = SPACES
+                   STRING "RUN DATE: " WS-RUN-DATE-STAMP
+                       INTO WS-HEADING-LINE-0
+                   WRITE RPT-LINE FROM WS-HEADING-LINE-0
+               END-IF
+               WRITE RPT-LINE FROM WS-HEADING-LINE-1
+               WRITE RPT-LINE FROM WS-HEADING-LINE-2
+           END-IF.
+           PERFORM 1400-OPEN-AUDIT-LOG-FILE THRU 1400-EXIT.
+           PERFORM 1500-OPEN-EXTRACT-FILE THRU 1500-EXIT.
+           PERFORM 2100-READ-ORDER-RECORD THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1100-READ-DATE-STAMP-FILE
+      *
+      * THE DATE STAMP FILE IS WRITTEN BY PROGRAM9.  WHEN THIS PROGRAM
+      * IS RUN STANDALONE (NOT THROUGH THE DAILY BATCH DRIVER) THE
+      * FILE MAY NOT EXIST, SO A MISSING FILE IS NOT AN ERROR.
+      *================================================================
+       1100-READ-DATE-STAMP-FILE.
+           OPEN INPUT DATE-STAMP-FILE.
+           IF WS-DATE-STAMP-STATUS = "00"
+               READ DATE-STAMP-FILE
+                   NOT AT END
+                       MOVE DS-LINE TO WS-RUN-DATE-STAMP
+               END-READ
+               CLOSE DATE-STAMP-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1200-READ-CHECKPOINT-FILE
+      *
+      * READS THE RECORD COUNT, RUNNING EXTENDED-PRICE TOTAL, AND
+      * REJECT COUNT LEFT BY THE LAST CHECKPOINT SO A RESTART RUN
+      * PICKS UP THE PRIOR RUN'S CONTROL TOTALS INSTEAD OF RESTARTING
+      * THEM AT ZERO.  A MISSING CHECKPOINT FILE ON A RESTART LEAVES
+      * WS-RESUME-COUNT AT ZERO, WHICH SIMPLY REPROCESSES THE FILE
+      * FROM THE TOP.
+      *================================================================
+       1200-READ-CHECKPOINT-FILE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CK-RECORD-COUNT   TO WS-RESUME-COUNT
+                       MOVE CK-TOTAL-EXTENDED TO WS-TOTAL-EXTENDED-PRICE
+                       MOVE CK-REJECT-COUNT   TO WS-REJECT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "PROGRAM6 - NO CHECKPOINT FOUND, "
+                   "RESTART WILL PROCESS FROM THE TOP"
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1300-SKIP-TO-RESTART-POINT
+      *
+      * ON A RESTART RUN, THE ORDER LINES UP TO AND INCLUDING THE LAST
+      * CHECKPOINT HAVE ALREADY BEEN EXTENDED AND REPORTED, SO THEY
+      * ARE READ AND DISCARDED HERE RATHER THAN REPROCESSED.
+      *================================================================
+       1300-SKIP-TO-RESTART-POINT.
+           PERFORM 1310-SKIP-ONE-ORDER-RECORD THRU 1310-EXIT
+               UNTIL WS-SKIP-COUNT >= WS-RESUME-COUNT
+                   OR END-OF-ORDER-FILE.
+           MOVE WS-RESUME-COUNT TO WS-RECORD-COUNT.
+       1300-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1310-SKIP-ONE-ORDER-RECORD
+      *================================================================
+       1310-SKIP-ONE-ORDER-RECORD.
+           READ ORDER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+       1310-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1400-OPEN-AUDIT-LOG-FILE
+      *
+      * THE AUDIT LOG IS SHARED ACROSS PROGRAM6, PROGRAM9 AND
+      * PROGRAM10, SO IT IS OPENED EXTEND (APPEND) TO PRESERVE WHAT THE
+      * OTHER PROGRAMS IN THE CHAIN HAVE ALREADY WRITTEN.  A FIRST-EVER
+      * RUN WITH NO AUDIT LOG ON DISK YET IS NOT AN ERROR.
+      *================================================================
+       1400-OPEN-AUDIT-LOG-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1500-OPEN-EXTRACT-FILE
+      *
+      * THE FIXED-FORMAT EXTRACT IS SHARED ACROSS PROGRAM6, PROGRAM9
+      * AND PROGRAM10, SO IT IS OPENED EXTEND (APPEND) TO PRESERVE THE
+      * RUN-DATE RECORD PROGRAM9 WRITES AHEAD OF THIS PROGRAM IN THE
+      * DAILY CHAIN.  WHEN PROGRAM6 IS RUN STANDALONE (NOT THROUGH THE
+      * DAILY BATCH DRIVER) THE FILE MAY NOT EXIST YET, SO A MISSING
+      * EXTRACT FILE IS NOT AN ERROR.
+      *================================================================
+       1500-OPEN-EXTRACT-FILE.
+           OPEN EXTEND EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS = "35"
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-PROCESS-ORDER-FILE
+      *================================================================
+       2000-PROCESS-ORDER-FILE.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM 2200-VALIDATE-ORDER-LINE THRU 2200-EXIT.
+           IF ORDER-LINE-IS-VALID
+               PERFORM 2300-MULTIPLY-TWO-NUMBERS THRU 2300-EXIT
+               PERFORM 2400-WRITE-DETAIL-LINE THRU 2400-EXIT
+               PERFORM 2450-WRITE-AUDIT-RECORD THRU 2450-EXIT
+               PERFORM 2460-WRITE-EXTRACT-RECORD THRU 2460-EXIT
+           ELSE
+               PERFORM 2250-REJECT-ORDER-LINE THRU 2250-EXIT
+           END-IF.
+           PERFORM 2500-WRITE-CHECKPOINT-IF-DUE THRU 2500-EXIT.
+           PERFORM 2100-READ-ORDER-RECORD THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2100-READ-ORDER-RECORD
+      *================================================================
+       2100-READ-ORDER-RECORD.
+           READ ORDER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE QP-QUANTITY TO WS-NUM1
+                   MOVE QP-PRICE    TO WS-NUM2
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2200-VALIDATE-ORDER-LINE
+      *================================================================
+       2200-VALIDATE-ORDER-LINE.
+           SET ORDER-LINE-IS-VALID TO TRUE.
+           IF WS-NUM1 NOT NUMERIC OR WS-NUM2 NOT NUMERIC
+               SET ORDER-LINE-IS-INVALID TO TRUE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2250-REJECT-ORDER-LINE
+      *================================================================
+       2250-REJECT-ORDER-LINE.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE WS-RECORD-COUNT TO WS-RM-RECORD-COUNT.
+           DISPLAY WS-REJECT-MESSAGE.
+       2250-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2300-MULTIPLY-TWO-NUMBERS
+      *================================================================
+       2300-MULTIPLY-TWO-NUMBERS.
+           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+               ON SIZE ERROR
+                   DISPLAY "PROGRAM6 - SIZE ERROR ON EXTENDED PRICE"
+                   MOVE ZERO TO WS-RESULT
+           END-MULTIPLY.
+       2300-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2400-WRITE-DETAIL-LINE
+      *================================================================
+       2400-WRITE-DETAIL-LINE.
+           MOVE WS-NUM1   TO WS-D-QUANTITY.
+           MOVE WS-NUM2   TO WS-D-PRICE.
+           MOVE WS-RESULT TO WS-D-EXTENDED-PRICE.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+           ADD WS-RESULT TO WS-TOTAL-EXTENDED-PRICE.
+       2400-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2450-WRITE-AUDIT-RECORD
+      *================================================================
+       2450-WRITE-AUDIT-RECORD.
+           MOVE SPACES            TO AL-AUDIT-RECORD.
+           MOVE "PROGRAM6"        TO AL-PROGRAM-ID.
+           MOVE WS-RUN-DATE-STAMP TO AL-RUN-TIMESTAMP.
+           MOVE WS-D-QUANTITY     TO AL-INPUT-1.
+           MOVE WS-D-PRICE        TO AL-INPUT-2.
+           MOVE WS-D-EXTENDED-PRICE TO AL-RESULT.
+           WRITE AL-AUDIT-RECORD.
+       2450-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2460-WRITE-EXTRACT-RECORD
+      *================================================================
+       2460-WRITE-EXTRACT-RECORD.
+           MOVE SPACES            TO EX-EXTRACT-RECORD.
+           SET EX-TYPE-IS-INVOICE TO TRUE.
+           MOVE "PROGRAM6"        TO EX-PROGRAM-ID.
+           MOVE WS-RUN-DATE-STAMP(1:10) TO EX-RUN-DATE.
+           MOVE WS-NUM1           TO EX-FIELD-1.
+           MOVE WS-NUM2           TO EX-FIELD-2.
+           MOVE WS-RESULT         TO EX-FIELD-3.
+           WRITE EX-EXTRACT-RECORD.
+       2460-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2500-WRITE-CHECKPOINT-IF-DUE
+      *================================================================
+       2500-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM 2510-WRITE-CHECKPOINT-RECORD THRU 2510-EXIT
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2510-WRITE-CHECKPOINT-RECORD
+      *
+      * THE CHECKPOINT FILE HOLDS A SINGLE RECORD - THE COUNT OF ORDER
+      * LINES SUCCESSFULLY PROCESSED SO FAR, PLUS THE RUNNING EXTENDED
+      * -PRICE TOTAL AND REJECT COUNT SO A RESTART CAN RESUME THE
+      * CONTROL TOTALS RATHER THAN JUST THE RECORD COUNT.  IT IS
+      * REOPENED OUTPUT EACH TIME SO THE LATEST CHECKPOINT REPLACES
+      * THE PRIOR ONE.
+      *================================================================
+       2510-WRITE-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORD-COUNT         TO CK-RECORD-COUNT.
+           MOVE WS-TOTAL-EXTENDED-PRICE TO CK-TOTAL-EXTENDED.
+           MOVE WS-REJECT-COUNT         TO CK-REJECT-COUNT.
+           WRITE CK-LINE.
+           CLOSE CHECKPOINT-FILE.
+       2510-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5000-RUN-INTERACTIVE-SESSION
+      *
+      * AD HOC PRICING-DESK MODE, SELECTED BY PASSING "INQUIRY" ON THE
+      * COMMAND LINE INSTEAD OF LAUNCHING THE BATCH FILE RUN.  KEEPS
+      * PROMPTING FOR A QTY/PRICE PAIR UNTIL THE OPERATOR ENTERS THE
+      * SENTINEL QUANTITY, THEN REPORTS HOW MANY LOOKUPS WERE RUN.
+      *================================================================
+       5000-RUN-INTERACTIVE-SESSION.
+           PERFORM 1100-READ-DATE-STAMP-FILE THRU 1100-EXIT.
+           DISPLAY "PROGRAM6 - INTERACTIVE PRICING LOOKUP".
+           MOVE WS-LOOKUP-SENTINEL TO WS-LOOKUP-SENTINEL-EDIT.
+           DISPLAY "ENTER QUANTITY " WS-LOOKUP-SENTINEL-EDIT
+               " TO EXIT".
+           PERFORM 1400-OPEN-AUDIT-LOG-FILE THRU 1400-EXIT.
+           PERFORM 5100-PROMPT-FOR-QUANTITY THRU 5100-EXIT.
+           PERFORM 5200-INTERACTIVE-ONE-LOOKUP THRU 5200-EXIT
+               UNTIL WS-NUM1 = WS-LOOKUP-SENTINEL.
+           CLOSE AUDIT-LOG-FILE.
+           DISPLAY "PROGRAM6 - SESSION LOOKUP COUNT: " WS-LOOKUP-COUNT.
+       5000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5100-PROMPT-FOR-QUANTITY
+      *
+      * THE QUANTITY IS ACCEPTED INTO AN ALPHANUMERIC BUFFER, NOT
+      * DIRECTLY INTO THE SIGNED NUMERIC WS-NUM1, BECAUSE A PLAIN
+      * ACCEPT STORES THE OPERATOR'S KEYSTROKES CHARACTER FOR
+      * CHARACTER - IT DOES NOT INTERPRET A LEADING "-" AS AN
+      * ARITHMETIC SIGN THE WAY A MOVE FROM A NUMERIC SOURCE WOULD.
+      * 5110-CONVERT-QUANTITY-ENTRY DOES THAT CONVERSION, SO A
+      * NEGATIVE ENTRY (INCLUDING THE "-99999" EXIT SENTINEL) COMES
+      * OUT OF WS-NUM1 WITH ITS SIGN INTACT.
+      *================================================================
+       5100-PROMPT-FOR-QUANTITY.
+           DISPLAY "QUANTITY: " WITH NO ADVANCING.
+           ACCEPT WS-NUM1-INPUT.
+           PERFORM 5110-CONVERT-QUANTITY-ENTRY THRU 5110-EXIT.
+       5100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5110-CONVERT-QUANTITY-ENTRY
+      *================================================================
+       5110-CONVERT-QUANTITY-ENTRY.
+           COMPUTE WS-NUMVAL-CHECK =
+               FUNCTION TEST-NUMVAL(WS-NUM1-INPUT).
+           IF WS-NUMVAL-CHECK = 0
+               COMPUTE WS-NUM1 = FUNCTION NUMVAL(WS-NUM1-INPUT)
+               SET ORDER-LINE-IS-VALID TO TRUE
+           ELSE
+               MOVE ZERO TO WS-NUM1
+               SET ORDER-LINE-IS-INVALID TO TRUE
+           END-IF.
+       5110-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5200-INTERACTIVE-ONE-LOOKUP
+      *================================================================
+       5200-INTERACTIVE-ONE-LOOKUP.
+           DISPLAY "PRICE: " WITH NO ADVANCING.
+           ACCEPT WS-NUM2-INPUT.
+           PERFORM 5210-CONVERT-PRICE-ENTRY THRU 5210-EXIT.
+           IF ORDER-LINE-IS-VALID
+               PERFORM 2300-MULTIPLY-TWO-NUMBERS THRU 2300-EXIT
+               MOVE WS-NUM1   TO WS-D-QUANTITY
+               MOVE WS-NUM2   TO WS-D-PRICE
+               MOVE WS-RESULT TO WS-LR-EXTENDED-PRICE
+               DISPLAY WS-LOOKUP-RESULT-LINE
+               PERFORM 5250-WRITE-INTERACTIVE-AUDIT-RECORD
+                   THRU 5250-EXIT
+               ADD 1 TO WS-LOOKUP-COUNT
+           ELSE
+               DISPLAY "PROGRAM6 - NON-NUMERIC ENTRY, TRY AGAIN"
+           END-IF.
+           PERFORM 5100-PROMPT-FOR-QUANTITY THRU 5100-EXIT.
+       5200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5210-CONVERT-PRICE-ENTRY
+      *
+      * ONLY OVERRIDES THE VALIDITY SWITCH TO INVALID - NEVER BACK TO
+      * VALID - SO A BAD QUANTITY ENTRY (SEE 5110) STAYS REJECTED EVEN
+      * WHEN THE PRICE ENTERED AFTER IT IS NUMERIC.
+      *================================================================
+       5210-CONVERT-PRICE-ENTRY.
+           COMPUTE WS-NUMVAL-CHECK =
+               FUNCTION TEST-NUMVAL(WS-NUM2-INPUT).
+           IF WS-NUMVAL-CHECK = 0
+               COMPUTE WS-NUM2 = FUNCTION NUMVAL(WS-NUM2-INPUT)
+           ELSE
+               MOVE ZERO TO WS-NUM2
+               SET ORDER-LINE-IS-INVALID TO TRUE
+           END-IF.
+       5210-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5250-WRITE-INTERACTIVE-AUDIT-RECORD
+      *
+      * MOVES THE EDITED WS-D-QUANTITY/WS-D-PRICE FIELDS (SET BY
+      * 5200, JUST AS 2400-WRITE-DETAIL-LINE SETS THEM FOR THE BATCH
+      * PATH) RATHER THAN THE RAW SIGNED/DECIMAL WORKING-STORAGE
+      * ITEMS, SO A NEGATIVE OR DECIMAL VALUE KEEPS ITS "-" AND "."
+      * WHEN MOVED INTO THE ALPHANUMERIC AUDIT FIELDS.
+      *================================================================
+       5250-WRITE-INTERACTIVE-AUDIT-RECORD.
+           MOVE SPACES              TO AL-AUDIT-RECORD.
+           MOVE "PROGRAM6"          TO AL-PROGRAM-ID.
+           MOVE WS-RUN-DATE-STAMP   TO AL-RUN-TIMESTAMP.
+           MOVE WS-D-QUANTITY       TO AL-INPUT-1.
+           MOVE WS-D-PRICE          TO AL-INPUT-2.
+           MOVE WS-LR-EXTENDED-PRICE TO AL-RESULT.
+           WRITE AL-AUDIT-RECORD.
+       5250-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE-RUN
+      *
+      * A RUN THAT REACHES END OF FILE HAS COMPLETED SUCCESSFULLY, SO
+      * THE CHECKPOINT IS ADVANCED TO THE FINAL RECORD COUNT - A
+      * RESTART ISSUED AFTER A CLEAN RUN SIMPLY FINDS NOTHING LEFT TO
+      * PROCESS INSTEAD OF REPEATING THE WHOLE FILE.
+      *================================================================
+       9000-TERMINATE-RUN.
+           PERFORM 2510-WRITE-CHECKPOINT-RECORD THRU 2510-EXIT.
+           PERFORM 9100-WRITE-TRAILER-REPORT THRU 9100-EXIT.
+           CLOSE ORDER-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE EXTRACT-FILE.
+       9000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9100-WRITE-TRAILER-REPORT
+      *
+      * CONTROL TOTALS FOR THE RUN - RECORDS PROCESSED, THE SUM OF
+      * ALL EXTENDED PRICES, AND THE COUNT OF RECORDS THE VALIDATION
+      * STEP REJECTED - SO THE RUN CAN BE BALANCED AGAINST THE SOURCE
+      * SYSTEM'S TOTAL BEFORE THE REPORT IS RELEASED.
+      *================================================================
+       9100-WRITE-TRAILER-REPORT.
+           WRITE RPT-LINE FROM WS-TRAILER-LINE-1.
+           MOVE WS-RECORD-COUNT        TO WS-TR-RECORD-COUNT.
+           WRITE RPT-LINE FROM WS-TRAILER-LINE-2.
+           MOVE WS-TOTAL-EXTENDED-PRICE TO WS-TR-TOTAL-EXTENDED.
+           WRITE RPT-LINE FROM WS-TRAILER-LINE-3.
+           MOVE WS-REJECT-COUNT        TO WS-TR-REJECT-COUNT.
+           WRITE RPT-LINE FROM WS-TRAILER-LINE-4.
+       9100-EXIT.
+           EXIT.
