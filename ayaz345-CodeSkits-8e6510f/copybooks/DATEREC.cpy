@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * DATEREC.CPY
+      * SHARED SYSTEM-DATE LAYOUT, ORIGINALLY PRIVATE TO PROGRAM9.
+      * HOLDS THE 4-DIGIT-CENTURY CALENDAR DATE PLUS THE FISCAL
+      * PERIOD/WEEK FIELDS PROGRAM9 DERIVES FROM IT, SO THE BATCH
+      * DRIVER CHAIN AND ANY NEW PROGRAM CAN COPY THE SAME LAYOUT
+      * INSTEAD OF HAND-RETYPING THE PICS.
+      *----------------------------------------------------------------
+       01  DR-DATE-RECORD.
+           05  DR-DATE.
+               10  DR-YEAR                 PIC 9(4).
+               10  DR-MONTH                PIC 9(2).
+               10  DR-DAY                  PIC 9(2).
+           05  DR-FISCAL-YEAR              PIC 9(4).
+           05  DR-FISCAL-PERIOD            PIC 9(2).
+           05  DR-FISCAL-WEEK              PIC 9(2).
