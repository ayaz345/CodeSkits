@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * SQRTIN.CPY
+      * PRINCIPAL/VARIANCE RATE INPUT RECORD, USED BY PROGRAM10'S
+      * BATCH SQUARE-ROOT RUN.
+      *----------------------------------------------------------------
+       01  SQ-RATE-RECORD.
+           05  SQ-AMOUNT                PIC 9(12).
+           05  FILLER                   PIC X(08).
