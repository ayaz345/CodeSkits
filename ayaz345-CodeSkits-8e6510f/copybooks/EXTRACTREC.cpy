@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------
+      * EXTRACTREC.CPY
+      * FIXED-FORMAT EXTRACT RECORD WRITTEN BY PROGRAM9, PROGRAM6 AND
+      * PROGRAM10 FOR THE DOWNSTREAM MAINFRAME REPORT GENERATOR.  ONE
+      * RECORD IS WRITTEN PER RUN DATE (PROGRAM9) AND PER CALCULATION
+      * (PROGRAM6 INVOICE EXTENSIONS, PROGRAM10 SQUARE ROOTS), SO THE
+      * GENERATOR CAN PICK UP THE SAME FIGURES THAT WERE DISPLAYED AT
+      * THE CONSOLE INSTEAD OF HAVING THEM RE-KEYED BY HAND.
+      *----------------------------------------------------------------
+      * NOTE - THE WRITE PARAGRAPH IN EACH PROGRAM MOVES SPACES TO
+      * EX-EXTRACT-RECORD BEFORE MOVING IN THE DATA FIELDS BELOW, SO
+      * THE FILLER SEPARATORS ARE ALWAYS BLANK ON THE OUTPUT LINE.
+       01  EX-EXTRACT-RECORD.
+           05  EX-RECORD-TYPE          PIC X(01).
+               88  EX-TYPE-IS-RUN-DATE     VALUE "D".
+               88  EX-TYPE-IS-INVOICE      VALUE "I".
+               88  EX-TYPE-IS-SQUARE-ROOT  VALUE "S".
+           05  FILLER                  PIC X(01).
+           05  EX-PROGRAM-ID           PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  EX-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  EX-FIELD-1              PIC S9(09)V99.
+           05  FILLER                  PIC X(01).
+           05  EX-FIELD-2              PIC S9(09)V99.
+           05  FILLER                  PIC X(01).
+           05  EX-FIELD-3              PIC S9(12)V99.
