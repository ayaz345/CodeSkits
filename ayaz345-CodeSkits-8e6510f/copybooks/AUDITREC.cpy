@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      * AUDITREC.CPY
+      * SHARED AUDIT-LOG RECORD, WRITTEN BY PROGRAM6, PROGRAM9 AND
+      * PROGRAM10 EVERY TIME ONE OF THEM PERFORMS A CALCULATION, SO A
+      * DISPUTED FIGURE CAN BE RECONCILED BACK TO ITS SOURCE RUN.
+      *----------------------------------------------------------------
+      * NOTE - THE WRITE PARAGRAPH IN EACH PROGRAM MOVES SPACES TO
+      * AL-AUDIT-RECORD BEFORE MOVING IN THE DATA FIELDS BELOW, SO THE
+      * FILLER SEPARATORS ARE ALWAYS BLANK ON THE OUTPUT LINE.
+       01  AL-AUDIT-RECORD.
+           05  AL-PROGRAM-ID           PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  AL-RUN-TIMESTAMP        PIC X(50).
+           05  FILLER                  PIC X(01).
+           05  AL-INPUT-1              PIC X(15).
+           05  FILLER                  PIC X(01).
+           05  AL-INPUT-2              PIC X(15).
+           05  FILLER                  PIC X(01).
+           05  AL-RESULT               PIC X(20).
