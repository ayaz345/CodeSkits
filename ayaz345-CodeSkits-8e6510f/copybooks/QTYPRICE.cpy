@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * QTYPRICE.CPY
+      * ORDER-LINE QUANTITY / PRICE INPUT RECORD, USED BY PROGRAM6'S
+      * BATCH INVOICE-EXTENSION RUN.  QP-QUANTITY AND QP-PRICE ARE
+      * SIGNED SO A CREDIT-MEMO REVERSAL LINE CAN CARRY A NEGATIVE
+      * QUANTITY THROUGH THE SAME FILE AS AN ORDINARY ORDER LINE.
+      *----------------------------------------------------------------
+       01  QP-ORDER-LINE-RECORD.
+           05  QP-QUANTITY             PIC S9(05)       SIGN TRAILING.
+           05  QP-PRICE                PIC S9(05)V99    SIGN TRAILING.
+           05  FILLER                  PIC X(10).
